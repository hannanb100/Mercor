@@ -1,5 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BATCH3.
+      ******************************************************
+      * BATCH3 - CUSTOMER / TRANSACTION REVENUE EXTRACT
+      *
+      * MODIFICATION HISTORY
+      *   - ADDED ACCOUNTING-PERIOD PARM, RESTART/CHECKPOINT,
+      *     EXCEPTION ROUTING, REFUND/NET REVENUE BREAKOUT,
+      *     TOP-N RANKING OUTPUT, FIXED-WIDTH PRINT REPORT,
+      *     OVERFLOW DETECTION, ENVIRONMENT-DRIVEN CONNECT
+      *     AND RUN AUDIT LOG, AND CHARGEBACK/ADJUSTMENT
+      *     COLUMNS.
+      ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
@@ -9,57 +20,403 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FILE-STATUS.
 
+           SELECT PRINT-FILE ASSIGN TO "report.prt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
+
+           SELECT RANKING-FILE ASSIGN TO "ranking.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RANKING-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "exception.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "batch3.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "batch3.audit"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE.
+       01  REPORT-HEADER-RECORD.
+           05  RH-TITLE              PIC X(20)
+                                      VALUE "CUSTOMER REVENUE RUN".
+           05  RH-RUN-DATE           PIC 9(8).
+           05  RH-PERIOD-START       PIC X(8).
+           05  RH-PERIOD-END         PIC X(8).
+
        01  REPORT-RECORD.
            05  RE-CUSTOMER-ID        PIC 9(9).
            05  RE-CUSTOMER-NAME      PIC X(50).
            05  RE-TOTAL-TRANSACTIONS PIC 9(9).
            05  RE-TOTAL-REVENUE      PIC 9(7)V99.
            05  RE-NO-REFUNDS         PIC 9(9).
-       
+           05  RE-REFUND-AMOUNT      PIC 9(7)V99.
+           05  RE-NET-REVENUE        PIC S9(7)V99.
+           05  RE-CHARGEBACK-COUNT   PIC 9(9).
+           05  RE-CHARGEBACK-AMOUNT  PIC 9(7)V99.
+           05  RE-ADJUSTMENT-COUNT   PIC 9(9).
+           05  RE-ADJUSTMENT-AMOUNT  PIC 9(7)V99.
+
+       01  REPORT-TRAILER-RECORD.
+           05  RT-TITLE              PIC X(20)
+                                      VALUE "CONTROL TOTALS".
+           05  RT-CUSTOMER-COUNT     PIC 9(9).
+           05  RT-GRAND-TRANSACTIONS PIC 9(9).
+           05  RT-GRAND-REVENUE      PIC 9(9)V99.
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD              PIC X(132).
+
+       FD  RANKING-FILE.
+       01  RANKING-RECORD.
+           05  RK-RANK               PIC 9(4).
+           05  RK-CUSTOMER-ID        PIC 9(9).
+           05  RK-CUSTOMER-NAME      PIC X(50).
+           05  RK-TOTAL-REVENUE      PIC 9(7)V99.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EX-CUSTOMER-ID        PIC 9(9).
+           05  EX-SQLCODE            PIC S9(9).
+           05  EX-TIMESTAMP          PIC X(14).
+           05  EX-PARAGRAPH-NAME     PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-CUSTOMER-ID        PIC 9(9).
+           05  CK-PERIOD-START       PIC X(8).
+           05  CK-PERIOD-END         PIC X(8).
+           05  CK-DATABASE           PIC X(10).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           05  AL-EVENT-TYPE         PIC X(10).
+           05  AL-DATABASE           PIC X(10).
+           05  AL-RUN-DATE           PIC 9(8).
+           05  AL-RUN-TIME           PIC 9(6).
+           05  AL-ROWS-PROCESSED     PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01  WS-CUSTOMER-ID           PIC 9(9).
        01  WS-CUSTOMER-NAME         PIC X(50).
-       01  WS-TOTAL-TRANSACTIONS    PIC 9(9) VALUE 0.
-       01  WS-TOTAL-REVENUE         PIC 9(7)V99 VALUE 0.
-       01  WS-NO-REFUNDS            PIC 9(9) VALUE 0.
+       01  WS-RAW-TOTAL-TRANSACTIONS
+                                    PIC 9(15) VALUE 0.
+       01  WS-RAW-TOTAL-REVENUE     PIC 9(13)V99 VALUE 0.
+       01  WS-RAW-NO-REFUNDS        PIC 9(15) VALUE 0.
+       01  WS-RAW-REFUND-AMOUNT     PIC 9(13)V99 VALUE 0.
+       01  WS-NET-REVENUE           PIC S9(9)V99 VALUE 0.
+       01  WS-RAW-CHARGEBACK-COUNT  PIC 9(15) VALUE 0.
+       01  WS-RAW-CHARGEBACK-AMOUNT PIC 9(13)V99 VALUE 0.
+       01  WS-RAW-ADJUSTMENT-COUNT  PIC 9(15) VALUE 0.
+       01  WS-RAW-ADJUSTMENT-AMOUNT PIC 9(13)V99 VALUE 0.
+
+       01  WS-MAX-TOTAL-TRANSACTIONS
+                                    PIC 9(15) VALUE 999999999.
+       01  WS-MAX-TOTAL-REVENUE     PIC 9(13)V99 VALUE 9999999.99.
+       01  WS-ROW-OVERFLOW-SW       PIC X(01) VALUE "N".
+           88  WS-ROW-OVERFLOW      VALUE "Y".
+
+      * SET BY EACH CALLER IMMEDIATELY BEFORE PERFORM 240-LOG-EXCEPTION
+      * SO THE LOGGED PARAGRAPH AND CODE ALWAYS MATCH THE ACTUAL
+      * FAILURE, REGARDLESS OF WHICH ROUTE GOT IT THERE.
+       01  WS-EXCEPTION-PARAGRAPH   PIC X(30) VALUE SPACES.
+       01  WS-EXCEPTION-CODE        PIC S9(9) VALUE 0.
+       01  WS-FILE-STATUS-NUMERIC   PIC 9(2) VALUE 0.
+
        01  FILE-STATUS              PIC XX.
            88  FILE-OK              VALUE "00".
            88  FILE-ERROR           VALUE "10".
+       01  PRINT-FILE-STATUS        PIC XX.
+       01  RANKING-FILE-STATUS      PIC XX.
+       01  EXCEPTION-FILE-STATUS    PIC XX.
+       01  CHECKPOINT-FILE-STATUS   PIC XX.
+       01  AUDIT-FILE-STATUS        PIC XX.
+
        01  SQLCODE                  PIC S9(9) COMP.
        01  SQLSTATE                 PIC X(5).
 
+      * PARAMETERS, DEFAULTED AND VALIDATED IN 050-INITIALIZE-PARMS
+       01  WS-PARM-TEXT             PIC X(100) VALUE SPACES.
+       01  WS-ENVIRONMENT           PIC X(10).
+       01  WS-DB-NAME               PIC X(10).
+       01  WS-PERIOD-START          PIC X(8).
+       01  WS-PERIOD-END            PIC X(8).
+      * "N" WHEN NO PERIOD WAS SUPPLIED ON THE PARM, SO THE CURSORS
+      * CAN SKIP THE DATE RANGE ENTIRELY RATHER THAN COMPARING
+      * TRANSACTIONDATE AGAINST THE "00000000"/"99999999" SENTINELS.
+       01  WS-PERIOD-FILTER-SW      PIC X(01) VALUE "N".
+           88  WS-PERIOD-SUPPLIED   VALUE "Y".
+       01  WS-TOP-N                 PIC 9(4).
+
+      * RESTART / CHECKPOINT CONTROLS
+       01  WS-RESTART-CUSTOMER-ID   PIC 9(9) VALUE 0.
+       01  WS-RESTART-FOUND-SW      PIC X(01) VALUE "N".
+           88  WS-RESTART-FOUND     VALUE "Y".
+       01  WS-FETCH-ERROR-COUNT     PIC 9(4) VALUE 0.
+       01  WS-MAX-FETCH-ERRORS      PIC 9(4) VALUE 5.
+       01  WS-CONTINUE-FETCHING-SW  PIC X(01) VALUE "Y".
+           88  WS-CONTINUE-FETCHING VALUE "Y" FALSE "N".
+      * ROWS SEEN SINCE WS-RESTART-CUSTOMER-ID WAS LAST ADVANCED BY A
+      * SUCCESSFUL FETCH. USED TO SKIP PAST A ROW THAT FAILED A HARD
+      * FETCH WITHOUT DEPENDING ON ITS (UNKNOWN) CUSTOMER ID.
+       01  WS-FETCH-COUNT           PIC 9(9) VALUE 0.
+
+      * RUN TOTALS FOR THE TRAILER AND AUDIT LOG
+       01  WS-CUSTOMER-COUNT        PIC 9(9) VALUE 0.
+       01  WS-GRAND-TRANSACTIONS    PIC 9(15) VALUE 0.
+       01  WS-GRAND-REVENUE         PIC 9(13)V99 VALUE 0.
+       01  WS-MAX-GRAND-TRANSACTIONS
+                                    PIC 9(15) VALUE 999999999.
+      * SIZED TO RT-GRAND-REVENUE (PIC 9(9)V99), NOT TO THE ROW-LEVEL
+      * WS-MAX-TOTAL-REVENUE LIMIT -- THE TRAILER FIELD IS WIDER THAN
+      * A SINGLE ROW'S REVENUE FIELD.
+       01  WS-MAX-GRAND-REVENUE     PIC 9(13)V99 VALUE 999999999.99.
+       01  WS-ROWS-PROCESSED        PIC 9(9) VALUE 0.
+
+      * PRINT-FILE PAGINATION CONTROLS
+       01  WS-PAGE-COUNT            PIC 9(4) VALUE 0.
+       01  WS-LINE-COUNT            PIC 9(4) VALUE 0.
+       01  WS-LINES-PER-PAGE        PIC 9(4) VALUE 60.
+       01  WS-PRINT-TOTAL-REVENUE   PIC ZZZ,ZZZ,ZZ9.99.
+
+      * TOP-N RANKING WORK AREA
+       01  WS-RANK-NUMBER           PIC 9(4) VALUE 0.
+
+      * TIMESTAMP WORK AREA FOR EXCEPTION AND AUDIT RECORDS
+       01  WS-SYS-DATE              PIC 9(8).
+       01  WS-SYS-TIME              PIC 9(8).
+       01  WS-SYS-TIME-HHMMSS       PIC 9(6).
+       01  WS-TIMESTAMP             PIC X(14).
+
        EXEC SQL
            INCLUDE SQLCA
        END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      * STANDARD JCL PARM LAYOUT: A HALFWORD LENGTH FOLLOWED BY THE
+      * RAW PARM TEXT. THE TEXT ITSELF IS A COMMA-DELIMITED CONTROL
+      * CARD OF THE FORM ENVIRONMENT,PERIOD-START,PERIOD-END,TOP-N,
+      * E.G. "PROD,20260101,20260131,0025". 050-INITIALIZE-PARMS
+      * UNSTRINGS IT INTO THE INDIVIDUAL WORKING-STORAGE FIELDS.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH        PIC S9(4) COMP.
+           05  LS-PARM-TEXT          PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+           PERFORM 050-INITIALIZE-PARMS
+           PERFORM 090-WRITE-AUDIT-START
            PERFORM 100-CONNECT-TO-DB
+           PERFORM 150-CHECK-RESTART
            PERFORM 200-PROCESS-CUSTOMERS
-           CLOSE REPORT-FILE
+           PERFORM 300-PRODUCE-RANKING
+           PERFORM 900-WRITE-AUDIT-END
            STOP RUN.
 
+      ******************************************************
+      * 050-INITIALIZE-PARMS
+      *   DEFAULT AND MOVE THE JCL PARM / CONTROL-CARD VALUES
+      *   (ENVIRONMENT, ACCOUNTING PERIOD, TOP-N) INTO WORKING
+      *   STORAGE.
+      ******************************************************
+       050-INITIALIZE-PARMS SECTION.
+           MOVE SPACES TO WS-PARM-TEXT
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-TEXT(1:LS-PARM-LENGTH) TO WS-PARM-TEXT
+           END-IF
+
+           MOVE SPACES TO WS-ENVIRONMENT
+           MOVE SPACES TO WS-PERIOD-START
+           MOVE SPACES TO WS-PERIOD-END
+           MOVE 0 TO WS-TOP-N
+
+           UNSTRING WS-PARM-TEXT DELIMITED BY ","
+               INTO WS-ENVIRONMENT, WS-PERIOD-START,
+                    WS-PERIOD-END, WS-TOP-N
+           END-UNSTRING
+
+           IF WS-ENVIRONMENT = SPACES
+               MOVE "PROD" TO WS-ENVIRONMENT
+           END-IF
+
+           IF WS-PERIOD-START = SPACES OR WS-PERIOD-END = SPACES
+               MOVE "00000000" TO WS-PERIOD-START
+               MOVE "99999999" TO WS-PERIOD-END
+               MOVE "N" TO WS-PERIOD-FILTER-SW
+           ELSE
+               MOVE "Y" TO WS-PERIOD-FILTER-SW
+           END-IF
+
+           IF WS-TOP-N = 0
+               MOVE 10 TO WS-TOP-N
+           END-IF
+
+           EVALUATE WS-ENVIRONMENT
+               WHEN "PROD"
+                   MOVE "PRODDB" TO WS-DB-NAME
+               WHEN "QA"
+                   MOVE "QADB" TO WS-DB-NAME
+               WHEN "TEST"
+                   MOVE "TESTDB" TO WS-DB-NAME
+               WHEN OTHER
+                   MOVE WS-ENVIRONMENT TO WS-DB-NAME
+           END-EVALUATE
+
+       050-INITIALIZE-PARMS-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 090-WRITE-AUDIT-START
+      *   RECORD WHICH ENVIRONMENT/DATABASE THIS RUN IS
+      *   AGAINST BEFORE ANY DATA IS TOUCHED.
+      ******************************************************
+       090-WRITE-AUDIT-START SECTION.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYS-TIME FROM TIME
+           COMPUTE WS-SYS-TIME-HHMMSS = WS-SYS-TIME / 100
+
+           MOVE "START" TO AL-EVENT-TYPE
+           MOVE WS-DB-NAME TO AL-DATABASE
+           MOVE WS-SYS-DATE TO AL-RUN-DATE
+           MOVE WS-SYS-TIME-HHMMSS TO AL-RUN-TIME
+           MOVE 0 TO AL-ROWS-PROCESSED
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+
+       090-WRITE-AUDIT-START-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 100-CONNECT-TO-DB
+      *   CONNECT USING THE ENVIRONMENT-DRIVEN DATABASE NAME
+      *   RATHER THAN A HARDCODED TARGET, SO THE SAME LOAD
+      *   MODULE CAN RUN AGAINST PROD, QA OR TEST.
+      ******************************************************
        100-CONNECT-TO-DB SECTION.
            EXEC SQL
-               CONNECT TO DB (DB CONNECTION DETAILS HERE)
+               CONNECT TO :WS-DB-NAME
            END-EXEC.
 
            IF SQLCODE NOT = 0
-               DISPLAY 'ERROR: Unable to connect to 
-       -        'DB. SQLCODE: ' SQLCODE
+               DISPLAY "ERROR: Unable to connect to DB "
+                   WS-DB-NAME " SQLCODE: " SQLCODE
+               PERFORM 900-WRITE-AUDIT-END
                STOP RUN
            END-IF
 
-       100-CONNECT-TO-DB EXIT.
+       100-CONNECT-TO-DB-EXIT.
            EXIT.
 
+      ******************************************************
+      * 150-CHECK-RESTART
+      *   LOOK FOR A CHECKPOINT FILE FROM A PRIOR, FAILED
+      *   RUN. WHEN FOUND, PROCESSING RESUMES AFTER THE LAST
+      *   CUSTOMER ID THAT WAS SUCCESSFULLY CHECKPOINTED
+      *   INSTEAD OF REPROCESSING THE WHOLE FILE.
+      ******************************************************
+       150-CHECK-RESTART SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF CHECKPOINT-FILE-STATUS = "00"
+      * REPORT.CSV AND BATCH3.CKPT ARE SHARED FILENAMES ACROSS
+      * PROD/QA/TEST (SEE 050-INITIALIZE-PARMS/WS-DB-NAME). A
+      * CHECKPOINT FROM A DIFFERENT DATABASE MUST NOT BE TREATED AS A
+      * RESTART OF THIS RUN EVEN IF THE PERIOD HAPPENS TO MATCH, OR
+      * THIS RUN WOULD RESUME AGAINST THE WRONG DATABASE AND MIX
+      * ENVIRONMENTS IN ONE OUTPUT FILE.
+                   IF CK-PERIOD-START = WS-PERIOD-START
+                       AND CK-PERIOD-END = WS-PERIOD-END
+                       AND CK-DATABASE = WS-DB-NAME
+                       MOVE CK-CUSTOMER-ID TO WS-RESTART-CUSTOMER-ID
+                       SET WS-RESTART-FOUND TO TRUE
+                   ELSE
+                       DISPLAY "NOTE: Checkpoint belongs to a "
+                           "different accounting period or database. "
+                           "Running period " WS-PERIOD-START " TO "
+                           WS-PERIOD-END " on " WS-DB-NAME
+                           " from the beginning."
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+       150-CHECK-RESTART-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 200-PROCESS-CUSTOMERS
+      *   OPEN THE REPORT FILE (FRESH, OR EXTENDED WHEN
+      *   RESUMING FROM A CHECKPOINT), DECLARE THE CURSOR
+      *   FILTERED TO THE ACCOUNTING PERIOD AND TO ANY
+      *   RESTART POSITION, AND DRIVE THE FETCH LOOP.
+      ******************************************************
        200-PROCESS-CUSTOMERS SECTION.
-           OPEN OUTPUT REPORT-FILE
-           IF FILE-STATUS NOT = '00'
-               DISPLAY 'ERROR: Unable to open report file. 
-               FILE-STATUS: ' FILE-STATUS
+           IF WS-RESTART-FOUND
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open report file. "
+                   "FILE-STATUS: " FILE-STATUS
+               PERFORM 900-WRITE-AUDIT-END
+               STOP RUN
+           END-IF
+
+           IF NOT WS-RESTART-FOUND
+               ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+               MOVE WS-SYS-DATE TO RH-RUN-DATE
+               MOVE WS-PERIOD-START TO RH-PERIOD-START
+               MOVE WS-PERIOD-END TO RH-PERIOD-END
+      * REPORT-HEADER-RECORD, REPORT-RECORD, AND REPORT-TRAILER-RECORD
+      * ARE THREE RECORD FORMATS SHARING ONE FD RECORD AREA. WRITE THE
+      * RECORD WE JUST POPULATED BY ITS OWN NAME (NOT "WRITE
+      * REPORT-RECORD FROM REPORT-HEADER-RECORD") SO ONLY ITS OWN
+      * LENGTH IS WRITTEN -- A MOVE "FROM" HERE WOULD OVERLAY THE
+      * RECORD ONTO ITSELF AND WRITE THE FULL REPORT-RECORD LENGTH,
+      * INCLUDING WHATEVER UNINITIALIZED BYTES FOLLOW THE HEADER IN
+      * THE SHARED AREA.
+               WRITE REPORT-HEADER-RECORD
+           END-IF
+
+           IF WS-RESTART-FOUND
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+
+           IF PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open print file. "
+                   "FILE-STATUS: " PRINT-FILE-STATUS
+               CLOSE REPORT-FILE
+               PERFORM 900-WRITE-AUDIT-END
+               STOP RUN
+           END-IF
+
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open exception file. "
+                   "FILE-STATUS: " EXCEPTION-FILE-STATUS
+               CLOSE REPORT-FILE PRINT-FILE
+               PERFORM 900-WRITE-AUDIT-END
                STOP RUN
            END-IF
 
@@ -67,77 +424,583 @@
                DECLARE CUST_TRANS_CURSOR CURSOR FOR
                    SELECT c.CUSTOMERID, c.NAME,
                           COUNT(t.TRANSACTIONID) AS TOTAL_TRANSACTIONS,
-                          SUM(CASE WHEN t.TRANSACTIONTYPE = 'Purchase' 
-                          THEN t.AMOUNT ELSE 0 END) 
+                          SUM(CASE WHEN t.TRANSACTIONTYPE = 'Purchase'
+                          THEN t.AMOUNT ELSE 0 END)
                           AS TOTAL_REVENUE,
-                          COUNT(CASE WHEN t.TRANSACTIONTYPE = 'Refund' 
-                          THEN 1 ELSE NULL END) AS NUMBER_REFUNDS
+                          COUNT(CASE WHEN t.TRANSACTIONTYPE = 'Refund'
+                          THEN 1 ELSE NULL END) AS NUMBER_REFUNDS,
+                          SUM(CASE WHEN t.TRANSACTIONTYPE = 'Refund'
+                          THEN t.AMOUNT ELSE 0 END) AS REFUND_AMOUNT,
+                          COUNT(CASE WHEN t.TRANSACTIONTYPE =
+                          'Chargeback' THEN 1 ELSE NULL END)
+                          AS CHARGEBACK_COUNT,
+                          SUM(CASE WHEN t.TRANSACTIONTYPE =
+                          'Chargeback' THEN t.AMOUNT ELSE 0 END)
+                          AS CHARGEBACK_AMOUNT,
+                          COUNT(CASE WHEN t.TRANSACTIONTYPE =
+                          'Adjustment' THEN 1 ELSE NULL END)
+                          AS ADJUSTMENT_COUNT,
+                          SUM(CASE WHEN t.TRANSACTIONTYPE =
+                          'Adjustment' THEN t.AMOUNT ELSE 0 END)
+                          AS ADJUSTMENT_AMOUNT
                    FROM CUSTOMER c
-                   LEFT JOIN TRANSACTIONS t ON 
-                   c.CUSTOMERID = t.CUSTOMERID
+                   LEFT JOIN TRANSACTIONS t ON
+                       c.CUSTOMERID = t.CUSTOMERID
+                       AND (:WS-PERIOD-FILTER-SW = 'N' OR
+                            t.TRANSACTIONDATE
+                                BETWEEN :WS-PERIOD-START
+                                AND :WS-PERIOD-END)
+                   WHERE c.CUSTOMERID > :WS-RESTART-CUSTOMER-ID
                    GROUP BY c.CUSTOMERID, c.NAME
+                   ORDER BY c.CUSTOMERID
+                   OFFSET :WS-FETCH-COUNT ROWS
            END-EXEC
 
+           MOVE 0 TO WS-FETCH-COUNT
            EXEC SQL
                OPEN CUST_TRANS_CURSOR
            END-EXEC
 
            IF SQLCODE NOT = 0
-               DISPLAY 'ERROR: Unable to open cursor. SQLCODE: ' SQLCODE
-               CLOSE REPORT-FILE
+               DISPLAY "ERROR: Unable to open cursor. SQLCODE: "
+                   SQLCODE
+               CLOSE REPORT-FILE PRINT-FILE EXCEPTION-FILE
+               PERFORM 900-WRITE-AUDIT-END
                STOP RUN
            END-IF
 
+           SET WS-CONTINUE-FETCHING TO TRUE
            PERFORM 210-FETCH-CUSTOMERS
+           PERFORM 235-CLEAR-CHECKPOINT
+
            EXEC SQL
                CLOSE CUST_TRANS_CURSOR
            END-EXEC
            IF SQLCODE NOT = 0
-               DISPLAY 'ERROR: Unable to close cursor. SQLCODE:'SQLCODE
-               CLOSE REPORT-FILE
+               DISPLAY "ERROR: Unable to close cursor. SQLCODE:"
+                   SQLCODE
+               CLOSE REPORT-FILE PRINT-FILE EXCEPTION-FILE
+               PERFORM 900-WRITE-AUDIT-END
                STOP RUN
            END-IF
 
-       200-PROCESS-CUSTOMERS EXIT.
+           PERFORM 250-WRITE-TRAILER
+           CLOSE PRINT-FILE
+           CLOSE EXCEPTION-FILE
+
+       200-PROCESS-CUSTOMERS-EXIT.
            EXIT.
 
+      ******************************************************
+      * 210-FETCH-CUSTOMERS
+      *   FETCH LOOP. END-OF-CURSOR STOPS NORMALLY. A HARD
+      *   FETCH ERROR IS LOGGED TO THE EXCEPTION FILE AND THE
+      *   CURSOR IS REPOSITIONED PAST THE LAST GOOD ROW (SEE
+      *   215-RECOVER-CURSOR) RATHER THAN ABENDING THE JOB.
+      ******************************************************
        210-FETCH-CUSTOMERS SECTION.
-           PERFORM UNTIL SQLCODE NOT = 0
+           PERFORM UNTIL NOT WS-CONTINUE-FETCHING
                EXEC SQL
-                   FETCH CUST_TRANS_CURSOR INTO :WS-CUSTOMER-ID, 
-                   :WS-CUSTOMER-NAME, 
-                        :WS-TOTAL-TRANSACTIONS, :WS-TOTAL-REVENUE, 
-                        :WS-NO-REFUNDS
+                   FETCH CUST_TRANS_CURSOR INTO
+                       :WS-CUSTOMER-ID,
+                       :WS-CUSTOMER-NAME,
+                       :WS-RAW-TOTAL-TRANSACTIONS,
+                       :WS-RAW-TOTAL-REVENUE,
+                       :WS-RAW-NO-REFUNDS,
+                       :WS-RAW-REFUND-AMOUNT,
+                       :WS-RAW-CHARGEBACK-COUNT,
+                       :WS-RAW-CHARGEBACK-AMOUNT,
+                       :WS-RAW-ADJUSTMENT-COUNT,
+                       :WS-RAW-ADJUSTMENT-AMOUNT
                END-EXEC.
 
                IF SQLCODE = 100
-                   DISPLAY 'End of cursor result set reached. 
-           -         'No more rows to fetch.'
-                   EXIT
+                   SET WS-CONTINUE-FETCHING TO FALSE
                ELSE IF SQLCODE = 0
+                   COMPUTE WS-NET-REVENUE =
+                       WS-RAW-TOTAL-REVENUE - WS-RAW-REFUND-AMOUNT
                    PERFORM 220-WRITE-REPORT
                ELSE
-                   DISPLAY 'ERROR: FETCH failed. SQLCODE: ' SQLCODE
-                   STOP RUN
+                   MOVE "210-FETCH-CUSTOMERS" TO WS-EXCEPTION-PARAGRAPH
+                   MOVE SQLCODE TO WS-EXCEPTION-CODE
+      * A FAILED FETCH DOES NOT RETURN A CUSTOMER ID, SO
+      * WS-CUSTOMER-ID STILL HOLDS THE PREVIOUS (SUCCESSFUL) ROW'S
+      * VALUE. ZERO IT FIRST SO THE EXCEPTION RECORD REPORTS "NOT
+      * KNOWN" RATHER THAN A MISLEADING STALE CUSTOMER ID.
+                   MOVE 0 TO WS-CUSTOMER-ID
+                   PERFORM 240-LOG-EXCEPTION
+                   PERFORM 215-RECOVER-CURSOR
                END-IF
            END-PERFORM
 
        210-FETCH-CUSTOMERS-EXIT.
            EXIT.
 
+      ******************************************************
+      * 215-RECOVER-CURSOR
+      *   RE-OPEN THE CURSOR POSITIONED AFTER THE LAST
+      *   CUSTOMER ID THAT WAS PROCESSED, SO A HARD FETCH
+      *   ERROR ONLY LOSES THE ONE ROW INSTEAD OF THE REST OF
+      *   THE RUN. GIVES UP AFTER WS-MAX-FETCH-ERRORS IN A
+      *   ROW, SINCE THAT LIKELY MEANS THE DATABASE ITSELF IS
+      *   UNAVAILABLE.
+      ******************************************************
+       215-RECOVER-CURSOR SECTION.
+           ADD 1 TO WS-FETCH-ERROR-COUNT
+           IF WS-FETCH-ERROR-COUNT > WS-MAX-FETCH-ERRORS
+               DISPLAY "ERROR: Too many FETCH failures. "
+                   "Aborting run."
+               SET WS-CONTINUE-FETCHING TO FALSE
+               EXEC SQL
+                   CLOSE CUST_TRANS_CURSOR
+               END-EXEC
+               CLOSE REPORT-FILE PRINT-FILE EXCEPTION-FILE
+               PERFORM 900-WRITE-AUDIT-END
+               STOP RUN
+           END-IF
+
+           ADD 1 TO WS-FETCH-COUNT
+
+           EXEC SQL
+               CLOSE CUST_TRANS_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUST_TRANS_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR: Unable to reopen cursor after "
+                   "FETCH failure. SQLCODE: " SQLCODE
+               SET WS-CONTINUE-FETCHING TO FALSE
+               CLOSE REPORT-FILE PRINT-FILE EXCEPTION-FILE
+               PERFORM 900-WRITE-AUDIT-END
+               STOP RUN
+           END-IF
+
+       215-RECOVER-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 220-WRITE-REPORT
+      *   VALIDATE THAT THE FETCHED AGGREGATES FIT THE REPORT
+      *   PICTURE CLAUSES BEFORE MOVING THEM. OVERSIZED ROWS
+      *   ARE ROUTED TO THE EXCEPTION FILE INSTEAD OF BEING
+      *   WRITTEN (AND SILENTLY TRUNCATED). A WRITE FAILURE
+      *   IS ALSO LOGGED RATHER THAN HALTING THE JOB.
+      ******************************************************
        220-WRITE-REPORT SECTION.
-           MOVE WS-CUSTOMER-ID TO RE-CUSTOMER-ID
-           MOVE WS-CUSTOMER-NAME TO RE-CUSTOMER-NAME
-           MOVE WS-TOTAL-TRANSACTIONS TO RE-TOTAL-TRANSACTIONS
-           MOVE WS-TOTAL-REVENUE TO RE-TOTAL-REVENUE
-           MOVE WS-NO-REFUNDS TO RE-NO-REFUNDS
-           
-           WRITE REPORT-RECORD
-           IF FILE-STATUS NOT = '00'
-               DISPLAY 'ERROR: Unable to write to file. 
-           -    'FILE-STATUS: ' FILE-STATUS
+           MOVE "N" TO WS-ROW-OVERFLOW-SW
+           IF WS-RAW-TOTAL-TRANSACTIONS > WS-MAX-TOTAL-TRANSACTIONS
+               MOVE "Y" TO WS-ROW-OVERFLOW-SW
+           END-IF
+           IF WS-RAW-TOTAL-REVENUE > WS-MAX-TOTAL-REVENUE
+               MOVE "Y" TO WS-ROW-OVERFLOW-SW
+           END-IF
+           IF WS-RAW-NO-REFUNDS > WS-MAX-TOTAL-TRANSACTIONS
+               MOVE "Y" TO WS-ROW-OVERFLOW-SW
+           END-IF
+           IF WS-RAW-REFUND-AMOUNT > WS-MAX-TOTAL-REVENUE
+               MOVE "Y" TO WS-ROW-OVERFLOW-SW
+           END-IF
+           IF WS-RAW-CHARGEBACK-COUNT > WS-MAX-TOTAL-TRANSACTIONS
+               MOVE "Y" TO WS-ROW-OVERFLOW-SW
+           END-IF
+           IF WS-RAW-CHARGEBACK-AMOUNT > WS-MAX-TOTAL-REVENUE
+               MOVE "Y" TO WS-ROW-OVERFLOW-SW
+           END-IF
+           IF WS-RAW-ADJUSTMENT-COUNT > WS-MAX-TOTAL-TRANSACTIONS
+               MOVE "Y" TO WS-ROW-OVERFLOW-SW
+           END-IF
+           IF WS-RAW-ADJUSTMENT-AMOUNT > WS-MAX-TOTAL-REVENUE
+               MOVE "Y" TO WS-ROW-OVERFLOW-SW
+           END-IF
+
+           IF WS-ROW-OVERFLOW
+               MOVE "220-WRITE-REPORT" TO WS-EXCEPTION-PARAGRAPH
+               MOVE 0 TO WS-EXCEPTION-CODE
+               PERFORM 240-LOG-EXCEPTION
+           ELSE
+               MOVE WS-CUSTOMER-ID TO RE-CUSTOMER-ID
+               MOVE WS-CUSTOMER-NAME TO RE-CUSTOMER-NAME
+               MOVE WS-RAW-TOTAL-TRANSACTIONS
+                   TO RE-TOTAL-TRANSACTIONS
+               MOVE WS-RAW-TOTAL-REVENUE TO RE-TOTAL-REVENUE
+               MOVE WS-RAW-NO-REFUNDS TO RE-NO-REFUNDS
+               MOVE WS-RAW-REFUND-AMOUNT TO RE-REFUND-AMOUNT
+               MOVE WS-NET-REVENUE TO RE-NET-REVENUE
+               MOVE WS-RAW-CHARGEBACK-COUNT TO RE-CHARGEBACK-COUNT
+               MOVE WS-RAW-CHARGEBACK-AMOUNT TO RE-CHARGEBACK-AMOUNT
+               MOVE WS-RAW-ADJUSTMENT-COUNT TO RE-ADJUSTMENT-COUNT
+               MOVE WS-RAW-ADJUSTMENT-AMOUNT TO RE-ADJUSTMENT-AMOUNT
+
+               WRITE REPORT-RECORD
+               IF FILE-STATUS NOT = "00"
+                   MOVE "220-WRITE-REPORT" TO WS-EXCEPTION-PARAGRAPH
+                   MOVE FILE-STATUS TO WS-FILE-STATUS-NUMERIC
+                   COMPUTE WS-EXCEPTION-CODE =
+                       WS-FILE-STATUS-NUMERIC * -1
+                   PERFORM 240-LOG-EXCEPTION
+               ELSE
+                   PERFORM 225-WRITE-PRINT-REPORT
+                   ADD 1 TO WS-CUSTOMER-COUNT
+                   ADD WS-RAW-TOTAL-TRANSACTIONS
+                       TO WS-GRAND-TRANSACTIONS
+                   ADD WS-RAW-TOTAL-REVENUE TO WS-GRAND-REVENUE
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-ROWS-PROCESSED
+           MOVE WS-CUSTOMER-ID TO WS-RESTART-CUSTOMER-ID
+           MOVE 0 TO WS-FETCH-ERROR-COUNT
+           MOVE 0 TO WS-FETCH-COUNT
+      * THE CHECKPOINT MUST ADVANCE EVERY ROW, NOT EVERY N ROWS:
+      * REPORT-FILE IS REOPENED EXTEND (APPEND) ON RESTART, SO ANY ROW
+      * WRITTEN TO REPORT-FILE SINCE THE LAST CHECKPOINT WOULD BE
+      * RE-FETCHED AND APPENDED A SECOND TIME, DUPLICATING CUSTOMER
+      * LINES AND OVERSTATING WS-GRAND-TRANSACTIONS/WS-GRAND-REVENUE
+      * ON THE CONTROL TOTALS A RESTART RUN PRODUCES.
+           PERFORM 230-WRITE-CHECKPOINT
+
+       220-WRITE-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 225-WRITE-PRINT-REPORT
+      *   BUILD THE FIXED-WIDTH, PRINT-ROOM VERSION OF THE
+      *   SAME DETAIL LINE, STARTING A NEW PAGE (WITH HEADERS)
+      *   EVERY WS-LINES-PER-PAGE LINES.
+      ******************************************************
+       225-WRITE-PRINT-REPORT SECTION.
+           IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 226-WRITE-PRINT-HEADERS
+           END-IF
+
+           MOVE RE-TOTAL-REVENUE TO WS-PRINT-TOTAL-REVENUE
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING RE-CUSTOMER-ID          DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  RE-CUSTOMER-NAME        DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  RE-TOTAL-TRANSACTIONS   DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  WS-PRINT-TOTAL-REVENUE  DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  RE-NO-REFUNDS           DELIMITED BY SIZE
+                  INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           IF PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to write print record. "
+                   "FILE-STATUS: " PRINT-FILE-STATUS
+                   " FOR CUSTOMER: " RE-CUSTOMER-ID
+           END-IF
+           ADD 1 TO WS-LINE-COUNT
+
+       225-WRITE-PRINT-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 226-WRITE-PRINT-HEADERS
+      *   EMIT A PAGE HEADER AND COLUMN HEADER LINE AND RESET
+      *   THE LINE COUNT FOR THE NEW PAGE.
+      ******************************************************
+       226-WRITE-PRINT-HEADERS SECTION.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE ZERO TO WS-LINE-COUNT
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING "CUSTOMER REVENUE REPORT"  DELIMITED BY SIZE
+                  "          PAGE: "         DELIMITED BY SIZE
+                  WS-PAGE-COUNT              DELIMITED BY SIZE
+                  INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           IF PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to write print header. "
+                   "FILE-STATUS: " PRINT-FILE-STATUS
+           END-IF
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING "PERIOD: " DELIMITED BY SIZE
+                  WS-PERIOD-START DELIMITED BY SIZE
+                  " TO "          DELIMITED BY SIZE
+                  WS-PERIOD-END   DELIMITED BY SIZE
+                  INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           IF PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to write print header. "
+                   "FILE-STATUS: " PRINT-FILE-STATUS
+           END-IF
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING "CUST ID    CUSTOMER NAME"   DELIMITED BY SIZE
+                  "                             "
+                                                DELIMITED BY SIZE
+                  "TRANS    REVENUE    REFUNDS"
+                                                DELIMITED BY SIZE
+                  INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           IF PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to write print header. "
+                   "FILE-STATUS: " PRINT-FILE-STATUS
+           END-IF
+
+       226-WRITE-PRINT-HEADERS-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 230-WRITE-CHECKPOINT
+      *   REWRITE THE SMALL CHECKPOINT FILE WITH THE LAST
+      *   CUSTOMER ID THAT HAS BEEN PROCESSED, SO A RESTARTED
+      *   RUN DOES NOT REPROCESS THE WHOLE CUSTOMER BASE.
+      ******************************************************
+       230-WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open checkpoint file for "
+                   "write. FILE-STATUS: " CHECKPOINT-FILE-STATUS
+           ELSE
+               MOVE WS-RESTART-CUSTOMER-ID TO CK-CUSTOMER-ID
+               MOVE WS-PERIOD-START TO CK-PERIOD-START
+               MOVE WS-PERIOD-END TO CK-PERIOD-END
+               MOVE WS-DB-NAME TO CK-DATABASE
+               WRITE CHECKPOINT-RECORD
+               IF CHECKPOINT-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR: Unable to write checkpoint "
+                       "record. FILE-STATUS: " CHECKPOINT-FILE-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+       230-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 235-CLEAR-CHECKPOINT
+      *   THE CURSOR RAN TO NORMAL END-OF-DATA, SO THERE IS NO
+      *   PARTIAL RUN LEFT TO RESUME. EMPTY OUT THE CHECKPOINT
+      *   FILE SO THE NEXT RUN STARTS A FRESH ACCOUNTING PERIOD
+      *   INSTEAD OF PICKING UP PAST THIS PERIOD'S LAST
+      *   CUSTOMER ID.
+      ******************************************************
+       235-CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open checkpoint file to "
+                   "clear it. FILE-STATUS: " CHECKPOINT-FILE-STATUS
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+       235-CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 240-LOG-EXCEPTION
+      *   LOG A ROW-LEVEL FAILURE (BAD FETCH, WRITE ERROR OR
+      *   A ROW THAT WOULD OVERFLOW THE REPORT LAYOUT) SO
+      *   PROCESSING CAN CONTINUE WITH THE NEXT CUSTOMER.
+      ******************************************************
+       240-LOG-EXCEPTION SECTION.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYS-TIME FROM TIME
+           STRING WS-SYS-DATE DELIMITED BY SIZE
+                  WS-SYS-TIME DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+
+           MOVE WS-CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE WS-EXCEPTION-CODE TO EX-SQLCODE
+           MOVE WS-TIMESTAMP TO EX-TIMESTAMP
+           MOVE WS-EXCEPTION-PARAGRAPH TO EX-PARAGRAPH-NAME
+           WRITE EXCEPTION-RECORD
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to write exception record. "
+                   "FILE-STATUS: " EXCEPTION-FILE-STATUS
+                   " FOR CUSTOMER: " EX-CUSTOMER-ID
+                   " PARAGRAPH: " WS-EXCEPTION-PARAGRAPH
+           END-IF
+
+       240-LOG-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 250-WRITE-TRAILER
+      *   APPEND THE CONTROL-TOTAL TRAILER RECORD AND CLOSE
+      *   THE REPORT FILE SO RECONCILIATION CAN BALANCE THE
+      *   RUN AGAINST THE GENERAL LEDGER.
+      ******************************************************
+       250-WRITE-TRAILER SECTION.
+      * MATCH THE ROW-LEVEL DISCIPLINE IN 220-WRITE-REPORT: AN
+      * OVERSIZED TOTAL IS LOGGED AND THE TRAILER IS NOT WRITTEN AT
+      * ALL, RATHER THAN PUBLISHING A TRUNCATED CONTROL TOTAL THAT
+      * WOULD NEVER RECONCILE AGAINST THE GENERAL LEDGER.
+           IF WS-GRAND-TRANSACTIONS > WS-MAX-GRAND-TRANSACTIONS
+               OR WS-GRAND-REVENUE > WS-MAX-GRAND-REVENUE
+               DISPLAY "WARNING: Control totals exceed the "
+                   "trailer record capacity. Trailer record will "
+                   "NOT be written. TRANSACTIONS: "
+                   WS-GRAND-TRANSACTIONS " REVENUE: "
+                   WS-GRAND-REVENUE
+               MOVE "250-WRITE-TRAILER" TO WS-EXCEPTION-PARAGRAPH
+               MOVE 0 TO WS-EXCEPTION-CODE
+               MOVE 0 TO WS-CUSTOMER-ID
+               PERFORM 240-LOG-EXCEPTION
+           ELSE
+               MOVE WS-CUSTOMER-COUNT TO RT-CUSTOMER-COUNT
+               MOVE WS-GRAND-TRANSACTIONS TO RT-GRAND-TRANSACTIONS
+               MOVE WS-GRAND-REVENUE TO RT-GRAND-REVENUE
+      * SEE THE NOTE AT THE HEADER WRITE IN 200-PROCESS-CUSTOMERS:
+      * WRITE THE TRAILER RECORD BY ITS OWN NAME, NOT AS A "FROM"
+      * ONTO THE OVERLAID REPORT-RECORD BUFFER.
+               WRITE REPORT-TRAILER-RECORD
+           END-IF
+
+           CLOSE REPORT-FILE
+
+       250-WRITE-TRAILER-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 300-PRODUCE-RANKING
+      *   COMPANION STEP THAT RE-RUNS THE SAME AGGREGATE,
+      *   ORDERED BY REVENUE DESCENDING AND LIMITED TO THE
+      *   TOP-N CUSTOMERS, SO THE BUSINESS REVIEW DECK DOES
+      *   NOT HAVE TO BE RE-SORTED BY HAND EVERY MONTH.
+      ******************************************************
+       300-PRODUCE-RANKING SECTION.
+           OPEN OUTPUT RANKING-FILE
+           IF RANKING-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open ranking file. "
+                   "FILE-STATUS: " RANKING-FILE-STATUS
+               PERFORM 900-WRITE-AUDIT-END
+               STOP RUN
+           END-IF
+
+      * REOPEN THE EXCEPTION FILE (CLOSED AT THE END OF
+      * 200-PROCESS-CUSTOMERS) SO A RANK-CURSOR FETCH FAILURE BELOW
+      * HAS SOMEWHERE TO BE LOGGED INSTEAD OF JUST A DISPLAY.
+           OPEN EXTEND EXCEPTION-FILE
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open exception file. "
+                   "FILE-STATUS: " EXCEPTION-FILE-STATUS
+               CLOSE RANKING-FILE
+               PERFORM 900-WRITE-AUDIT-END
+               STOP RUN
+           END-IF
+
+           EXEC SQL
+               DECLARE RANK_CURSOR CURSOR FOR
+                   SELECT c.CUSTOMERID, c.NAME,
+                          SUM(CASE WHEN t.TRANSACTIONTYPE = 'Purchase'
+                          THEN t.AMOUNT ELSE 0 END) AS TOTAL_REVENUE
+                   FROM CUSTOMER c
+                   LEFT JOIN TRANSACTIONS t ON
+                       c.CUSTOMERID = t.CUSTOMERID
+                       AND (:WS-PERIOD-FILTER-SW = 'N' OR
+                            t.TRANSACTIONDATE
+                                BETWEEN :WS-PERIOD-START
+                                AND :WS-PERIOD-END)
+                   GROUP BY c.CUSTOMERID, c.NAME
+                   ORDER BY TOTAL_REVENUE DESC
+                   FETCH FIRST :WS-TOP-N ROWS ONLY
+           END-EXEC
+
+           EXEC SQL
+               OPEN RANK_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR: Unable to open rank cursor. "
+                   "SQLCODE: " SQLCODE
+               CLOSE EXCEPTION-FILE
+               CLOSE RANKING-FILE
+               PERFORM 900-WRITE-AUDIT-END
                STOP RUN
            END-IF
 
-       220-WRITE-REPORT EXIT.
+           MOVE ZERO TO WS-RANK-NUMBER
+           PERFORM 310-FETCH-RANKING
+
+           EXEC SQL
+               CLOSE RANK_CURSOR
+           END-EXEC
+
+           CLOSE EXCEPTION-FILE
+           CLOSE RANKING-FILE
+
+       300-PRODUCE-RANKING-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 310-FETCH-RANKING
+      *   FETCH LOOP FOR THE TOP-N RANKING CURSOR.
+      ******************************************************
+       310-FETCH-RANKING SECTION.
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH RANK_CURSOR INTO
+                       :WS-CUSTOMER-ID,
+                       :WS-CUSTOMER-NAME,
+                       :WS-RAW-TOTAL-REVENUE
+               END-EXEC.
+
+               IF SQLCODE = 100
+                   EXIT PERFORM
+               ELSE IF SQLCODE = 0
+                   ADD 1 TO WS-RANK-NUMBER
+                   MOVE WS-RANK-NUMBER TO RK-RANK
+                   MOVE WS-CUSTOMER-ID TO RK-CUSTOMER-ID
+                   MOVE WS-CUSTOMER-NAME TO RK-CUSTOMER-NAME
+                   MOVE WS-RAW-TOTAL-REVENUE TO RK-TOTAL-REVENUE
+                   WRITE RANKING-RECORD
+               ELSE
+                   DISPLAY "ERROR: Rank FETCH failed. SQLCODE: "
+                       SQLCODE
+                   MOVE "310-FETCH-RANKING" TO WS-EXCEPTION-PARAGRAPH
+                   MOVE SQLCODE TO WS-EXCEPTION-CODE
+      * A FAILED FETCH DOES NOT RETURN A CUSTOMER ID, SO WS-CUSTOMER-ID
+      * STILL HOLDS THE PREVIOUS (SUCCESSFUL) ROW'S VALUE. ZERO IT SO
+      * THE EXCEPTION RECORD DOESN'T MISATTRIBUTE THE FAILURE.
+                   MOVE 0 TO WS-CUSTOMER-ID
+                   PERFORM 240-LOG-EXCEPTION
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+       310-FETCH-RANKING-EXIT.
+           EXIT.
+
+      ******************************************************
+      * 900-WRITE-AUDIT-END
+      *   RECORD HOW MANY ROWS WERE PROCESSED AND WHEN THE
+      *   RUN FINISHED, AGAINST THE SAME ENVIRONMENT/DATABASE
+      *   LOGGED AT START-UP.
+      ******************************************************
+       900-WRITE-AUDIT-END SECTION.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYS-TIME FROM TIME
+           COMPUTE WS-SYS-TIME-HHMMSS = WS-SYS-TIME / 100
+
+           MOVE "END" TO AL-EVENT-TYPE
+           MOVE WS-DB-NAME TO AL-DATABASE
+           MOVE WS-SYS-DATE TO AL-RUN-DATE
+           MOVE WS-SYS-TIME-HHMMSS TO AL-RUN-TIME
+           MOVE WS-ROWS-PROCESSED TO AL-ROWS-PROCESSED
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+
+       900-WRITE-AUDIT-END-EXIT.
            EXIT.
